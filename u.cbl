@@ -1,14 +1,668 @@
-IDENTIFICATION DIVISION.
-    PROGRAM-ID. uuuuuuuuu.
-       
-DATA DIVISION.
-    WORKING-STORAGE SECTION. 
-       01 u PIC X VALUE 0.
-       
-PROCEDURE DIVISION.
-    MAIN-PROCEDURE.
-        PERFORM UNTIL u > u  
-            DISPLAY 'u'
-        END-PERFORM.
-    STOP RUN.
-        
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. uuuuuuuuu.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UTRAN-FILE ASSIGN TO TRANIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-UTRAN-FILE-STATUS.
+
+           SELECT UCHKP-OUT-FILE ASSIGN TO CHKPOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-UCHKP-OUT-FILE-STATUS.
+
+           SELECT UCHKP-IN-FILE ASSIGN TO CHKPIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-UCHKP-IN-FILE-STATUS.
+
+           SELECT UAUDT-FILE ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-UAUDT-FILE-STATUS.
+
+           SELECT UCTRL-FILE ASSIGN TO CTLCARD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-UCTRL-FILE-STATUS.
+
+           SELECT UREPT-FILE ASSIGN TO SUMRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-UREPT-FILE-STATUS.
+
+           SELECT UREJT-FILE ASSIGN TO REJECTS
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-UREJT-FILE-STATUS.
+
+           SELECT UEDIT-FILE ASSIGN TO EDITRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-UEDIT-FILE-STATUS.
+
+           SELECT UEXTR-FILE ASSIGN TO EXTRACT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-UEXTR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  UTRAN-FILE
+           RECORDING MODE IS F.
+       COPY UTRANREC.
+
+       FD  UEXTR-FILE
+           RECORDING MODE IS F.
+       COPY UEXTRREC.
+
+       FD  UREJT-FILE
+           RECORDING MODE IS F.
+       COPY UTRANREC
+           REPLACING ==UTRAN-RECORD==       BY ==UREJT-RECORD==
+                     ==UTRAN-REC-TYPE==     BY ==UREJT-REC-TYPE==
+                     ==UTRAN-TYPE-DETAIL==  BY ==UREJT-TYPE-DETAIL==
+                     ==UTRAN-TYPE-TRAILER== BY ==UREJT-TYPE-TRAILER==
+                     ==UTRAN-DETAIL-DATA==  BY ==UREJT-DETAIL-DATA==
+                     ==UTRAN-KEY==          BY ==UREJT-KEY==
+                     ==UTRAN-AMOUNT==       BY ==UREJT-AMOUNT==
+                     ==UTRAN-EFF-DATE==     BY ==UREJT-EFF-DATE==
+                     ==UTRAN-TYPE-CODE==    BY ==UREJT-TYPE-CODE==
+                     ==UTRAN-TRAILER-DATA==
+                         BY ==UREJT-TRAILER-DATA==
+                     ==UTRAN-TRLR-REC-COUNT==
+                         BY ==UREJT-TRLR-REC-COUNT==
+                     ==UTRAN-TRLR-AMOUNT-TOTAL==
+                         BY ==UREJT-TRLR-AMOUNT-TOTAL==.
+
+       FD  UREPT-FILE
+           RECORDING MODE IS F.
+       01  UREPT-LINE                      PIC X(132).
+
+       FD  UEDIT-FILE
+           RECORDING MODE IS F.
+       01  UEDIT-LINE                      PIC X(132).
+
+       FD  UCTRL-FILE
+           RECORDING MODE IS F.
+       COPY UCTRLREC.
+
+       FD  UCHKP-OUT-FILE
+           RECORDING MODE IS F.
+       COPY UCHKPREC
+           REPLACING ==UCHKP-RECORD== BY ==UCHKP-OUT-RECORD==.
+
+       FD  UCHKP-IN-FILE
+           RECORDING MODE IS F.
+       COPY UCHKPREC
+           REPLACING ==UCHKP-RECORD== BY ==UCHKP-IN-RECORD==.
+
+       FD  UAUDT-FILE
+           RECORDING MODE IS F.
+       COPY UAUDTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-UTRAN-FILE-STATUS        PIC X(02) VALUE '00'.
+           05  WS-UCHKP-OUT-FILE-STATUS    PIC X(02) VALUE '00'.
+           05  WS-UCHKP-IN-FILE-STATUS     PIC X(02) VALUE '00'.
+           05  WS-UAUDT-FILE-STATUS        PIC X(02) VALUE '00'.
+           05  WS-UCTRL-FILE-STATUS        PIC X(02) VALUE '00'.
+           05  WS-UREPT-FILE-STATUS        PIC X(02) VALUE '00'.
+           05  WS-UREJT-FILE-STATUS        PIC X(02) VALUE '00'.
+           05  WS-UEDIT-FILE-STATUS        PIC X(02) VALUE '00'.
+           05  WS-UEXTR-FILE-STATUS        PIC X(02) VALUE '00'.
+
+       01  WS-ABEND-FIELDS.
+           05  WS-ABEND-FILE-NAME          PIC X(08) VALUE SPACES.
+           05  WS-ABEND-FILE-STATUS        PIC X(02) VALUE SPACES.
+
+       01  WS-EDIT-FIELDS.
+           05  WS-EDIT-FAILURE-REASON      PIC X(30) VALUE SPACES.
+           05  WS-EDIT-MONTH               PIC 99 VALUE ZERO.
+           05  WS-EDIT-DAY                 PIC 99 VALUE ZERO.
+
+       01  WS-EDIT-LINE.
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  WS-EDIT-KEY                 PIC X(10).
+           05  FILLER                      PIC X(03) VALUE SPACES.
+           05  WS-EDIT-REASON              PIC X(30).
+           05  FILLER                      PIC X(88) VALUE SPACES.
+
+       01  WS-REPORT-LINES.
+           05  WS-RPT-HEADING-1.
+               10  FILLER                  PIC X(01) VALUE SPACE.
+               10  FILLER                  PIC X(40)
+                       VALUE 'UUUUUUUUU - DAILY TRANSACTION PROCESSING'.
+               10  FILLER                  PIC X(91) VALUE SPACES.
+           05  WS-RPT-HEADING-2.
+               10  FILLER                  PIC X(01) VALUE SPACE.
+               10  FILLER                  PIC X(10) VALUE 'RUN DATE: '.
+               10  WS-RPT-RUN-DATE         PIC 9(08).
+               10  FILLER                  PIC X(113) VALUE SPACES.
+           05  WS-RPT-BLANK-LINE           PIC X(132) VALUE SPACES.
+           05  WS-RPT-COUNT-LINE.
+               10  FILLER                  PIC X(01) VALUE SPACE.
+               10  WS-RPT-COUNT-LABEL      PIC X(30).
+               10  WS-RPT-COUNT-VALUE      PIC ZZZ,ZZZ,ZZ9.
+               10  FILLER                  PIC X(90) VALUE SPACES.
+           05  WS-RPT-AMOUNT-LINE.
+               10  FILLER                  PIC X(01) VALUE SPACE.
+               10  FILLER                  PIC X(30)
+                       VALUE 'AMOUNT CONTROL TOTAL.........'.
+               10  WS-RPT-AMOUNT-VALUE     PIC $$,$$$,$$$,$$9.99.
+               10  FILLER                  PIC X(84) VALUE SPACES.
+           05  WS-RPT-RECONCILE-LINE.
+               10  FILLER                  PIC X(01) VALUE SPACE.
+               10  WS-RPT-RECONCILE-MSG    PIC X(60).
+               10  FILLER                  PIC X(71) VALUE SPACES.
+
+       01  WS-RUN-PARAMETERS.
+           05  WS-RUN-DATE                 PIC 9(08) VALUE ZERO.
+           05  WS-RUN-MODE                 PIC X(01) VALUE 'F'.
+               88  WS-RUN-MODE-FULL            VALUE 'F'.
+               88  WS-RUN-MODE-INCREMENTAL     VALUE 'I'.
+           05  WS-STOP-AFTER-COUNT         PIC 9(09) VALUE ZERO.
+
+       01  WS-AUDIT-FIELDS.
+           05  WS-AUDIT-START-DATE         PIC 9(08) VALUE ZERO.
+           05  WS-AUDIT-START-TIME         PIC 9(08) VALUE ZERO.
+           05  WS-AUDIT-END-DATE           PIC 9(08) VALUE ZERO.
+           05  WS-AUDIT-END-TIME           PIC 9(08) VALUE ZERO.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+               88  WS-END-OF-FILE              VALUE 'Y'.
+           05  WS-RESTART-SWITCH           PIC X(01) VALUE 'N'.
+               88  WS-RESTART-RUN              VALUE 'Y'.
+           05  WS-RECORD-VALID-SWITCH      PIC X(01) VALUE 'Y'.
+               88  WS-RECORD-VALID             VALUE 'Y'.
+               88  WS-RECORD-INVALID           VALUE 'N'.
+           05  WS-TRAILER-SEEN-SWITCH      PIC X(01) VALUE 'N'.
+               88  WS-TRAILER-SEEN             VALUE 'Y'.
+           05  WS-RECONCILE-SWITCH         PIC X(01) VALUE 'Y'.
+               88  WS-RECONCILE-OK             VALUE 'Y'.
+               88  WS-RECONCILE-FAILED         VALUE 'N'.
+           05  WS-VALIDATE-ONLY-SWITCH     PIC X(01) VALUE 'N'.
+               88  WS-VALIDATE-ONLY            VALUE 'Y'.
+           05  WS-STOP-LIMIT-SWITCH        PIC X(01) VALUE 'N'.
+               88  WS-STOP-LIMIT-HIT           VALUE 'Y'.
+
+       01  WS-CONTROL-COUNTERS.
+           05  WS-RECORDS-READ             PIC 9(09) VALUE ZERO.
+           05  WS-RECORDS-PROCESSED        PIC 9(09) VALUE ZERO.
+           05  WS-RECORDS-REJECTED         PIC 9(09) VALUE ZERO.
+           05  WS-RECORDS-SKIPPED          PIC 9(09) VALUE ZERO.
+           05  WS-AMOUNT-CONTROL-TOTAL     PIC S9(9)V99 COMP-3
+                                                VALUE ZERO.
+      *    GROSS COUNTERS COVER EVERY DETAIL RECORD THE UPSTREAM
+      *    FEED SENT (VALID, REJECTED, OR SKIPPED BY INCREMENTAL
+      *    MODE) SO THE TRAILER RECONCILIATION IN 9400 IS NOT
+      *    THROWN OFF BY LEGITIMATE REJECTS OR MODE FILTERING.
+           05  WS-GROSS-DETAIL-COUNT       PIC 9(09) VALUE ZERO.
+           05  WS-GROSS-AMOUNT-TOTAL       PIC S9(9)V99 COMP-3
+                                                VALUE ZERO.
+
+       01  WS-CHECKPOINT-FIELDS.
+           05  WS-CHECKPOINT-INTERVAL      PIC 9(09) VALUE 1000.
+           05  WS-RESTART-SEQUENCE-NUMBER  PIC 9(09) VALUE ZERO.
+
+       01  WS-RECONCILIATION-FIELDS.
+           05  WS-TRAILER-RECORD-COUNT     PIC 9(09) VALUE ZERO.
+           05  WS-TRAILER-AMOUNT-TOTAL     PIC S9(9)V99 COMP-3
+                                                VALUE ZERO.
+
+       LINKAGE SECTION.
+      *    THE JCL EXEC PARM= TEXT ARRIVES AS A HALFWORD BINARY
+      *    LENGTH FOLLOWED BY THE PARM TEXT, NOT AS RAW TEXT, SO
+      *    LS-PARM-LEN MUST BE DECLARED AHEAD OF LS-RESTART-PARM.
+       01  LS-PARM-AREA.
+           05  LS-PARM-LEN                 PIC S9(4) COMP.
+           05  LS-RESTART-PARM              PIC X(08).
+      *    RECOGNIZED VALUES: 'RESTART' (REPOSITION TO LAST
+      *    CHECKPOINT), 'VALIDATE' (EDIT-ONLY PASS, NO CHECKPOINT/
+      *    EXTRACT/RECONCILIATION), OR SPACES (NORMAL FULL RUN).
+
+       PROCEDURE DIVISION USING LS-PARM-AREA.
+       MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL WS-END-OF-FILE
+                   OR (WS-STOP-AFTER-COUNT > 0 AND
+                       WS-RECORDS-PROCESSED >= WS-STOP-AFTER-COUNT)
+               PERFORM 3000-PROCESS-TRANSACTION
+               PERFORM 2000-READ-TRANSACTION
+           END-PERFORM
+      *    A DELIBERATE TEST-LIMIT CUTOFF (WS-STOP-AFTER-COUNT, REQ
+      *    004) IS NOT A SHORT FEED - 9400-RECONCILE-RUN MUST NOT
+      *    TREAT IT AS ONE JUST BECAUSE THE TRAILER WAS NEVER REACHED.
+           IF NOT WS-END-OF-FILE
+               SET WS-STOP-LIMIT-HIT TO TRUE
+           END-IF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-AUDIT-START-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-START-TIME FROM TIME
+      *    UAUDT-FILE IS OPENED FIRST, AHEAD OF EVERY OTHER FILE, SO
+      *    THAT 9900-ABEND-FILE-OPEN CAN STILL WRITE AN ABEND AUDIT
+      *    RECORD IF ANY OF THE FILES OPENED BELOW FAILS TO OPEN.
+           OPEN OUTPUT UAUDT-FILE
+           IF WS-UAUDT-FILE-STATUS NOT = '00'
+               MOVE 'AUDITLOG' TO WS-ABEND-FILE-NAME
+               MOVE WS-UAUDT-FILE-STATUS TO WS-ABEND-FILE-STATUS
+               PERFORM 9900-ABEND-FILE-OPEN
+           END-IF
+           PERFORM 1050-READ-CONTROL-FILE
+      *    MVS PASSES EXACTLY LS-PARM-LEN BYTES OF PARM TEXT, NOT AN
+      *    8-BYTE FIELD PADDED WITH SPACES, SO THE COMPARISON MUST BE
+      *    BOUNDED BY THE ACTUAL LENGTH RATHER THAN READING PAST WHAT
+      *    WAS PASSED.
+           IF LS-PARM-LEN = 7 AND LS-RESTART-PARM(1:7) = 'RESTART'
+               SET WS-RESTART-RUN TO TRUE
+           END-IF
+           IF LS-PARM-LEN = 8 AND LS-RESTART-PARM(1:8) = 'VALIDATE'
+               SET WS-VALIDATE-ONLY TO TRUE
+           END-IF
+           OPEN INPUT UTRAN-FILE
+           IF WS-UTRAN-FILE-STATUS NOT = '00'
+               MOVE 'TRANIN  ' TO WS-ABEND-FILE-NAME
+               MOVE WS-UTRAN-FILE-STATUS TO WS-ABEND-FILE-STATUS
+               PERFORM 9900-ABEND-FILE-OPEN
+           END-IF
+           OPEN OUTPUT UCHKP-OUT-FILE
+           IF WS-UCHKP-OUT-FILE-STATUS NOT = '00'
+               MOVE 'CHKPOUT ' TO WS-ABEND-FILE-NAME
+               MOVE WS-UCHKP-OUT-FILE-STATUS TO WS-ABEND-FILE-STATUS
+               PERFORM 9900-ABEND-FILE-OPEN
+           END-IF
+      *    ON A RESTARTED RUN, REJECTS/EXTRACT MUST BE OPENED EXTEND
+      *    RATHER THAN OUTPUT, OR THE PRE-CHECKPOINT PORTION OF THE
+      *    ORIGINAL RUN'S REJECT/EXTRACT RECORDS WOULD BE TRUNCATED
+      *    AWAY WHEN THE RESTARTED RUN REOPENS THE SAME DATASET.
+           IF WS-RESTART-RUN
+               OPEN EXTEND UREJT-FILE
+           ELSE
+               OPEN OUTPUT UREJT-FILE
+           END-IF
+           IF WS-UREJT-FILE-STATUS NOT = '00'
+               MOVE 'REJECTS ' TO WS-ABEND-FILE-NAME
+               MOVE WS-UREJT-FILE-STATUS TO WS-ABEND-FILE-STATUS
+               PERFORM 9900-ABEND-FILE-OPEN
+           END-IF
+           OPEN OUTPUT UEDIT-FILE
+           IF WS-UEDIT-FILE-STATUS NOT = '00'
+               MOVE 'EDITRPT ' TO WS-ABEND-FILE-NAME
+               MOVE WS-UEDIT-FILE-STATUS TO WS-ABEND-FILE-STATUS
+               PERFORM 9900-ABEND-FILE-OPEN
+           END-IF
+           IF WS-RESTART-RUN
+               OPEN EXTEND UEXTR-FILE
+           ELSE
+               OPEN OUTPUT UEXTR-FILE
+           END-IF
+           IF WS-UEXTR-FILE-STATUS NOT = '00'
+               MOVE 'EXTRACT ' TO WS-ABEND-FILE-NAME
+               MOVE WS-UEXTR-FILE-STATUS TO WS-ABEND-FILE-STATUS
+               PERFORM 9900-ABEND-FILE-OPEN
+           END-IF
+           IF WS-RESTART-RUN
+               PERFORM 1100-RESTART-REPOSITION
+           END-IF
+           PERFORM 2000-READ-TRANSACTION.
+
+       1050-READ-CONTROL-FILE.
+           OPEN INPUT UCTRL-FILE
+           IF WS-UCTRL-FILE-STATUS NOT = '00'
+               MOVE 'CTLCARD ' TO WS-ABEND-FILE-NAME
+               MOVE WS-UCTRL-FILE-STATUS TO WS-ABEND-FILE-STATUS
+               PERFORM 9900-ABEND-FILE-OPEN
+           END-IF
+           READ UCTRL-FILE
+               AT END
+                   DISPLAY 'UUUUUUUUU WARNING: CONTROL FILE EMPTY, '
+                           'USING DEFAULTS'
+               NOT AT END
+                   MOVE UCTL-RUN-DATE TO WS-RUN-DATE
+                   MOVE UCTL-RUN-MODE TO WS-RUN-MODE
+                   MOVE UCTL-STOP-AFTER-COUNT TO WS-STOP-AFTER-COUNT
+                   IF UCTL-CHECKPOINT-INTERVAL > 0
+                       MOVE UCTL-CHECKPOINT-INTERVAL
+                           TO WS-CHECKPOINT-INTERVAL
+                   END-IF
+           END-READ
+           CLOSE UCTRL-FILE.
+
+       1100-RESTART-REPOSITION.
+           OPEN INPUT UCHKP-IN-FILE
+           IF WS-UCHKP-IN-FILE-STATUS NOT = '00'
+               MOVE 'CHKPIN  ' TO WS-ABEND-FILE-NAME
+               MOVE WS-UCHKP-IN-FILE-STATUS TO WS-ABEND-FILE-STATUS
+               PERFORM 9900-ABEND-FILE-OPEN
+           END-IF
+           PERFORM UNTIL WS-UCHKP-IN-FILE-STATUS = '10'
+               READ UCHKP-IN-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE UCHKP-SEQUENCE-NUMBER IN UCHKP-IN-RECORD
+                           TO WS-RESTART-SEQUENCE-NUMBER
+                       MOVE UCHKP-RECORDS-PROCESSED IN UCHKP-IN-RECORD
+                           TO WS-RECORDS-PROCESSED
+                       MOVE UCHKP-RECORDS-REJECTED IN UCHKP-IN-RECORD
+                           TO WS-RECORDS-REJECTED
+                       MOVE UCHKP-GROSS-DETAIL-COUNT IN UCHKP-IN-RECORD
+                           TO WS-GROSS-DETAIL-COUNT
+                       MOVE UCHKP-AMOUNT-TOTAL IN UCHKP-IN-RECORD
+                           TO WS-AMOUNT-CONTROL-TOTAL
+                       MOVE UCHKP-GROSS-AMOUNT-TOTAL IN UCHKP-IN-RECORD
+                           TO WS-GROSS-AMOUNT-TOTAL
+                       MOVE UCHKP-RECORDS-SKIPPED IN UCHKP-IN-RECORD
+                           TO WS-RECORDS-SKIPPED
+               END-READ
+           END-PERFORM
+           CLOSE UCHKP-IN-FILE
+      *    THE CHECKPOINT'S SEQUENCE NUMBER IS THE PHYSICAL COUNT OF
+      *    RECORDS READ FROM UTRAN-FILE AT CHECKPOINT TIME, SO
+      *    WS-RECORDS-READ IS SEEDED FROM IT DIRECTLY RATHER THAN
+      *    RECOUNTED BY THE SKIP-AHEAD LOOP BELOW - THAT KEEPS THE
+      *    READ COUNT CORRECT EVEN THOUGH REJECTS MADE THE READ
+      *    COUNT DIVERGE FROM RECORDS-PROCESSED BEFORE THE CHECKPOINT.
+           MOVE WS-RESTART-SEQUENCE-NUMBER TO WS-RECORDS-READ
+           PERFORM WS-RESTART-SEQUENCE-NUMBER TIMES
+               READ UTRAN-FILE
+                   AT END
+                       SET WS-END-OF-FILE TO TRUE
+                   NOT AT END
+                       CONTINUE
+               END-READ
+           END-PERFORM
+           DISPLAY 'UUUUUUUUU RESTARTED AFTER SEQUENCE '
+               WS-RESTART-SEQUENCE-NUMBER.
+
+       2000-READ-TRANSACTION.
+           READ UTRAN-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
+       3000-PROCESS-TRANSACTION.
+           IF UTRAN-TYPE-DETAIL
+      *        GROSS COUNTERS TRACK EVERY DETAIL RECORD THE FEED
+      *        SENT, REGARDLESS OF EDIT OUTCOME OR RUN MODE, SO
+      *        9400-RECONCILE-RUN CAN COMPARE THE WHOLE FEED
+      *        AGAINST THE TRAILER INDEPENDENTLY OF REJECTS/SKIPS.
+               ADD 1 TO WS-GROSS-DETAIL-COUNT
+               ADD UTRAN-AMOUNT TO WS-GROSS-AMOUNT-TOTAL
+               IF WS-RUN-MODE-INCREMENTAL
+                       AND UTRAN-EFF-DATE NOT = WS-RUN-DATE
+                   ADD 1 TO WS-RECORDS-SKIPPED
+               ELSE
+                   PERFORM 2500-EDIT-TRANSACTION
+                   IF WS-RECORD-VALID
+                       ADD 1 TO WS-RECORDS-PROCESSED
+                       ADD UTRAN-AMOUNT TO WS-AMOUNT-CONTROL-TOTAL
+                       IF NOT WS-VALIDATE-ONLY
+                           PERFORM 3100-CHECKPOINT-IF-NEEDED
+                           PERFORM 3400-WRITE-EXTRACT
+                       END-IF
+                   ELSE
+                       PERFORM 3200-REJECT-TRANSACTION
+                   END-IF
+               END-IF
+           ELSE
+               IF UTRAN-TYPE-TRAILER
+                   PERFORM 3300-CAPTURE-TRAILER
+               ELSE
+                   MOVE 'UNRECOGNIZED RECORD TYPE' TO
+                       WS-EDIT-FAILURE-REASON
+                   PERFORM 3200-REJECT-TRANSACTION
+               END-IF
+           END-IF.
+
+       3300-CAPTURE-TRAILER.
+           MOVE UTRAN-TRLR-REC-COUNT TO WS-TRAILER-RECORD-COUNT
+           MOVE UTRAN-TRLR-AMOUNT-TOTAL TO WS-TRAILER-AMOUNT-TOTAL
+           SET WS-TRAILER-SEEN TO TRUE.
+
+       3400-WRITE-EXTRACT.
+           MOVE UTRAN-KEY TO UEXTR-KEY
+           MOVE UTRAN-AMOUNT TO UEXTR-AMOUNT
+           MOVE UTRAN-EFF-DATE TO UEXTR-EFF-DATE
+           MOVE UTRAN-TYPE-CODE TO UEXTR-TYPE-CODE
+           SET UEXTR-STATUS-PROCESSED TO TRUE
+           WRITE UEXTR-RECORD.
+
+       2500-EDIT-TRANSACTION.
+           SET WS-RECORD-VALID TO TRUE
+           MOVE SPACES TO WS-EDIT-FAILURE-REASON
+           IF UTRAN-KEY = SPACES OR LOW-VALUES
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE 'MISSING TRANSACTION KEY' TO WS-EDIT-FAILURE-REASON
+           END-IF
+           IF WS-RECORD-VALID AND UTRAN-AMOUNT = ZERO
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE 'MISSING OR ZERO AMOUNT' TO WS-EDIT-FAILURE-REASON
+           END-IF
+           IF WS-RECORD-VALID AND UTRAN-EFF-DATE NOT NUMERIC
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE 'EFFECTIVE DATE NOT NUMERIC' TO
+                   WS-EDIT-FAILURE-REASON
+           END-IF
+           IF WS-RECORD-VALID
+               MOVE UTRAN-EFF-DATE(5:2) TO WS-EDIT-MONTH
+               MOVE UTRAN-EFF-DATE(7:2) TO WS-EDIT-DAY
+               IF WS-EDIT-MONTH < 1 OR WS-EDIT-MONTH > 12
+                       OR WS-EDIT-DAY < 1 OR WS-EDIT-DAY > 31
+                   SET WS-RECORD-INVALID TO TRUE
+                   MOVE 'INVALID EFFECTIVE DATE' TO
+                       WS-EDIT-FAILURE-REASON
+               END-IF
+           END-IF
+           IF WS-RECORD-VALID
+               IF UTRAN-TYPE-CODE NOT = 'PU' AND NOT = 'PY'
+                       AND NOT = 'RF' AND NOT = 'AJ'
+                   SET WS-RECORD-INVALID TO TRUE
+                   MOVE 'INVALID TRANSACTION TYPE CODE' TO
+                       WS-EDIT-FAILURE-REASON
+               END-IF
+           END-IF.
+
+       3200-REJECT-TRANSACTION.
+           ADD 1 TO WS-RECORDS-REJECTED
+           MOVE UTRAN-RECORD TO UREJT-RECORD
+           WRITE UREJT-RECORD
+           MOVE UTRAN-KEY TO WS-EDIT-KEY
+           MOVE WS-EDIT-FAILURE-REASON TO WS-EDIT-REASON
+           WRITE UEDIT-LINE FROM WS-EDIT-LINE.
+
+       3100-CHECKPOINT-IF-NEEDED.
+           IF FUNCTION MOD(WS-RECORDS-PROCESSED, WS-CHECKPOINT-INTERVAL)
+                   = 0
+               MOVE UTRAN-KEY TO UCHKP-LAST-KEY IN UCHKP-OUT-RECORD
+      *        THE SEQUENCE NUMBER IS THE PHYSICAL READ POSITION
+      *        (WS-RECORDS-READ), NOT WS-RECORDS-PROCESSED, SO A
+      *        RESTART SKIP-AHEAD LANDS ON THE RIGHT RECORD EVEN
+      *        WHEN REJECTS HAVE OCCURRED BEFORE THIS CHECKPOINT.
+               MOVE WS-RECORDS-READ
+                   TO UCHKP-SEQUENCE-NUMBER IN UCHKP-OUT-RECORD
+               MOVE WS-RECORDS-PROCESSED
+                   TO UCHKP-RECORDS-PROCESSED IN UCHKP-OUT-RECORD
+               MOVE WS-RECORDS-REJECTED
+                   TO UCHKP-RECORDS-REJECTED IN UCHKP-OUT-RECORD
+               MOVE WS-GROSS-DETAIL-COUNT
+                   TO UCHKP-GROSS-DETAIL-COUNT IN UCHKP-OUT-RECORD
+               MOVE WS-AMOUNT-CONTROL-TOTAL
+                   TO UCHKP-AMOUNT-TOTAL IN UCHKP-OUT-RECORD
+               MOVE WS-GROSS-AMOUNT-TOTAL
+                   TO UCHKP-GROSS-AMOUNT-TOTAL IN UCHKP-OUT-RECORD
+               MOVE WS-RECORDS-SKIPPED
+                   TO UCHKP-RECORDS-SKIPPED IN UCHKP-OUT-RECORD
+               WRITE UCHKP-OUT-RECORD
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE UTRAN-FILE
+           CLOSE UCHKP-OUT-FILE
+           CLOSE UREJT-FILE
+           CLOSE UEDIT-FILE
+           CLOSE UEXTR-FILE
+           PERFORM 9400-RECONCILE-RUN
+           PERFORM 9100-DISPLAY-RUN-SUMMARY
+           PERFORM 9300-PRINT-SUMMARY-REPORT
+           PERFORM 9200-WRITE-AUDIT-RECORD
+           CLOSE UAUDT-FILE.
+
+       9400-RECONCILE-RUN.
+           IF WS-VALIDATE-ONLY
+               SET WS-RECONCILE-OK TO TRUE
+               IF WS-RECORDS-REJECTED > 0
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           ELSE
+               IF WS-STOP-LIMIT-HIT
+      *            A DELIBERATE TEST-LIMIT CUTOFF NEVER REACHED THE
+      *            TRAILER ON PURPOSE - TREAT IT AS IN BALANCE RATHER
+      *            THAN AS A SHORT FEED.
+                   SET WS-RECONCILE-OK TO TRUE
+               ELSE
+                   SET WS-RECONCILE-OK TO TRUE
+                   IF NOT WS-TRAILER-SEEN
+                       SET WS-RECONCILE-FAILED TO TRUE
+                   ELSE
+      *                RECONCILE THE GROSS FEED TOTALS (EVERY DETAIL
+      *                RECORD READ, VALID OR NOT) AGAINST THE TRAILER
+      *                - NOT THE PROCESSED/NET TOTALS - SO A
+      *                LEGITIMATE REJECT DOES NOT MASQUERADE AS A
+      *                SHORT FEED.
+                       IF WS-GROSS-DETAIL-COUNT
+                               NOT = WS-TRAILER-RECORD-COUNT
+                               OR WS-GROSS-AMOUNT-TOTAL
+                                       NOT = WS-TRAILER-AMOUNT-TOTAL
+                           SET WS-RECONCILE-FAILED TO TRUE
+                       END-IF
+                   END-IF
+                   IF WS-RECONCILE-FAILED
+                       MOVE 16 TO RETURN-CODE
+                       DISPLAY 'UUUUUUUUU *** RUN OUT OF BALANCE - SEE '
+                               'RECONCILIATION MESSAGE ON REPORT ***'
+                   END-IF
+               END-IF
+           END-IF.
+
+       9100-DISPLAY-RUN-SUMMARY.
+           DISPLAY 'UUUUUUUUU RUN SUMMARY'
+           DISPLAY '  RECORDS READ......: ' WS-RECORDS-READ
+           DISPLAY '  RECORDS PROCESSED.: ' WS-RECORDS-PROCESSED
+           DISPLAY '  RECORDS REJECTED..: ' WS-RECORDS-REJECTED
+           DISPLAY '  RECORDS SKIPPED...: ' WS-RECORDS-SKIPPED.
+
+       9300-PRINT-SUMMARY-REPORT.
+           OPEN OUTPUT UREPT-FILE
+           IF WS-UREPT-FILE-STATUS NOT = '00'
+               MOVE 'SUMRPT  ' TO WS-ABEND-FILE-NAME
+               MOVE WS-UREPT-FILE-STATUS TO WS-ABEND-FILE-STATUS
+               PERFORM 9900-ABEND-FILE-OPEN
+           END-IF
+           MOVE WS-RUN-DATE TO WS-RPT-RUN-DATE
+           WRITE UREPT-LINE FROM WS-RPT-HEADING-1
+           WRITE UREPT-LINE FROM WS-RPT-HEADING-2
+           WRITE UREPT-LINE FROM WS-RPT-BLANK-LINE
+           MOVE 'RECORDS READ..................' TO WS-RPT-COUNT-LABEL
+           MOVE WS-RECORDS-READ TO WS-RPT-COUNT-VALUE
+           WRITE UREPT-LINE FROM WS-RPT-COUNT-LINE
+           MOVE 'RECORDS PROCESSED.............' TO WS-RPT-COUNT-LABEL
+           MOVE WS-RECORDS-PROCESSED TO WS-RPT-COUNT-VALUE
+           WRITE UREPT-LINE FROM WS-RPT-COUNT-LINE
+           MOVE 'RECORDS REJECTED..............' TO WS-RPT-COUNT-LABEL
+           MOVE WS-RECORDS-REJECTED TO WS-RPT-COUNT-VALUE
+           WRITE UREPT-LINE FROM WS-RPT-COUNT-LINE
+           MOVE 'RECORDS SKIPPED (INCREMENTAL).' TO WS-RPT-COUNT-LABEL
+           MOVE WS-RECORDS-SKIPPED TO WS-RPT-COUNT-VALUE
+           WRITE UREPT-LINE FROM WS-RPT-COUNT-LINE
+           MOVE WS-AMOUNT-CONTROL-TOTAL TO WS-RPT-AMOUNT-VALUE
+           WRITE UREPT-LINE FROM WS-RPT-AMOUNT-LINE
+           WRITE UREPT-LINE FROM WS-RPT-BLANK-LINE
+           IF WS-VALIDATE-ONLY
+               MOVE 'VALIDATE-ONLY RUN - RECONCILIATION NOT PERFORMED'
+                   TO WS-RPT-RECONCILE-MSG
+           ELSE
+               IF WS-STOP-LIMIT-HIT
+                   MOVE 'TEST LIMIT RUN - RECONCILIATION NOT PERFORMED'
+                       TO WS-RPT-RECONCILE-MSG
+               ELSE
+                   IF WS-RECONCILE-OK
+                       MOVE 'RECONCILIATION: IN BALANCE WITH TRAILER'
+                           TO WS-RPT-RECONCILE-MSG
+                   ELSE
+                       IF NOT WS-TRAILER-SEEN
+                           MOVE '*** NO TRAILER RECORD - POSSIBLE '
+                               TO WS-RPT-RECONCILE-MSG
+                           MOVE 'SHORT FEED ***' TO
+                               WS-RPT-RECONCILE-MSG(34:14)
+                       ELSE
+                           MOVE '*** OUT OF BALANCE VS UPSTREAM '
+                               TO WS-RPT-RECONCILE-MSG
+                           MOVE 'TRAILER ***' TO
+                               WS-RPT-RECONCILE-MSG(32:11)
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           WRITE UREPT-LINE FROM WS-RPT-RECONCILE-LINE
+           CLOSE UREPT-FILE.
+
+       9200-WRITE-AUDIT-RECORD.
+           ACCEPT WS-AUDIT-END-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-END-TIME FROM TIME
+      *    MATCHES THE JOB NAME ON THE JCL JOB CARD (UUUUUJOB IN
+      *    jcl/UUUUUJOB.jcl) SO THE AUDIT TRAIL TIES BACK TO AN
+      *    ACTUAL SUBMITTED JOB, NOT THE 9-CHARACTER PROGRAM-ID
+      *    (WHICH DOES NOT FIT IN AN 8-BYTE FIELD ANYWAY).
+           MOVE 'UUUUUJOB' TO UAUDT-JOB-NAME
+           MOVE WS-AUDIT-START-DATE TO UAUDT-START-DATE
+           MOVE WS-AUDIT-START-TIME TO UAUDT-START-TIME
+           MOVE WS-AUDIT-END-DATE TO UAUDT-END-DATE
+           MOVE WS-AUDIT-END-TIME TO UAUDT-END-TIME
+           MOVE WS-RECORDS-READ TO UAUDT-RECORDS-READ
+           MOVE WS-RECORDS-PROCESSED TO UAUDT-RECORDS-PROCESSED
+           MOVE WS-RECORDS-REJECTED TO UAUDT-RECORDS-REJECTED
+      *    A VALIDATE-ONLY RUN WITH REJECTS SIGNALS FAILURE VIA
+      *    RETURN-CODE 4 (SEE 9400-RECONCILE-RUN) EVEN THOUGH
+      *    WS-RECONCILE-OK IS SET TRUE FOR IT (RECONCILIATION ITSELF
+      *    DID NOT RUN) - GIVE IT ITS OWN STATUS RATHER THAN LETTING
+      *    IT SHOW AS 'NORMAL' IN THE AUDIT TRAIL.
+           IF WS-VALIDATE-ONLY AND WS-RECORDS-REJECTED > 0
+               SET UAUDT-STATUS-EDITFAIL TO TRUE
+           ELSE
+               IF WS-RECONCILE-OK
+                   SET UAUDT-STATUS-NORMAL TO TRUE
+               ELSE
+                   SET UAUDT-STATUS-OOBAL TO TRUE
+               END-IF
+           END-IF
+           WRITE UAUDT-RECORD.
+
+       9250-WRITE-ABEND-AUDIT-RECORD.
+           ACCEPT WS-AUDIT-END-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-END-TIME FROM TIME
+           MOVE 'UUUUUJOB' TO UAUDT-JOB-NAME
+           MOVE WS-AUDIT-START-DATE TO UAUDT-START-DATE
+           MOVE WS-AUDIT-START-TIME TO UAUDT-START-TIME
+           MOVE WS-AUDIT-END-DATE TO UAUDT-END-DATE
+           MOVE WS-AUDIT-END-TIME TO UAUDT-END-TIME
+           MOVE WS-RECORDS-READ TO UAUDT-RECORDS-READ
+           MOVE WS-RECORDS-PROCESSED TO UAUDT-RECORDS-PROCESSED
+           MOVE WS-RECORDS-REJECTED TO UAUDT-RECORDS-REJECTED
+           SET UAUDT-STATUS-ABEND TO TRUE
+           WRITE UAUDT-RECORD.
+
+       9900-ABEND-FILE-OPEN.
+           DISPLAY 'UUUUUUUUU *** OPEN FAILED FOR ' WS-ABEND-FILE-NAME
+                   ' STATUS=' WS-ABEND-FILE-STATUS ' ***'
+      *    UAUDT-FILE IS OPENED FIRST IN 1000-INITIALIZE, SO IT IS
+      *    ALREADY OPEN FOR EVERY OTHER FILE'S ABEND EXCEPT ITS OWN -
+      *    IF AUDITLOG ITSELF FAILED TO OPEN, THERE IS NO AUDIT FILE
+      *    TO WRITE TO AND THIS CHECK SKIPS THE WRITE.
+           IF WS-UAUDT-FILE-STATUS = '00'
+               PERFORM 9250-WRITE-ABEND-AUDIT-RECORD
+               CLOSE UAUDT-FILE
+           END-IF
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
