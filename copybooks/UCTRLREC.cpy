@@ -0,0 +1,16 @@
+      *****************************************************
+      *  UCTRLREC - RUN CONTROL / PARAMETER RECORD        *
+      *  ONE RECORD, BUILT BY SCHEDULING BEFORE SUBMIT,   *
+      *  READ AT START-UP SO NO SOURCE CHANGE IS NEEDED   *
+      *  TO RETUNE A RUN. RESTART IS TRIGGERED BY THE JCL *
+      *  STEP'S PARM (SEE LS-RESTART-PARM), NOT FROM THIS *
+      *  RECORD, SO NO RESTART FLAG IS CARRIED HERE.      *
+      *****************************************************
+       01  UCTL-RECORD.
+           05  UCTL-RUN-DATE                PIC 9(08).
+           05  UCTL-RUN-MODE                PIC X(01).
+               88  UCTL-MODE-FULL               VALUE 'F'.
+               88  UCTL-MODE-INCREMENTAL        VALUE 'I'.
+           05  UCTL-STOP-AFTER-COUNT        PIC 9(09).
+           05  UCTL-CHECKPOINT-INTERVAL     PIC 9(09).
+           05  FILLER                       PIC X(21).
