@@ -0,0 +1,14 @@
+      *****************************************************
+      *  UEXTRREC - DOWNSTREAM REPORTING EXTRACT RECORD   *
+      *  SAME KEY FIELDS AS THE INPUT TRANSACTION PLUS A  *
+      *  DERIVED STATUS CODE SET BY EDIT/PROCESS LOGIC.   *
+      *****************************************************
+       01  UEXTR-RECORD.
+           05  UEXTR-KEY                   PIC X(10).
+           05  UEXTR-AMOUNT                PIC S9(9)V99 COMP-3.
+           05  UEXTR-EFF-DATE              PIC 9(08).
+           05  UEXTR-TYPE-CODE             PIC X(02).
+           05  UEXTR-STATUS-CODE           PIC X(02).
+               88  UEXTR-STATUS-PROCESSED      VALUE 'PR'.
+               88  UEXTR-STATUS-REJECTED       VALUE 'RJ'.
+           05  FILLER                      PIC X(30).
