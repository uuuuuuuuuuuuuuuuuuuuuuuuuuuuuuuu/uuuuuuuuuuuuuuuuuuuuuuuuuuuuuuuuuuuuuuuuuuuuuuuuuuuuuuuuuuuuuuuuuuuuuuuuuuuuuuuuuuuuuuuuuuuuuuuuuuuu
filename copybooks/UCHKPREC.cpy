@@ -0,0 +1,20 @@
+      *****************************************************
+      *  UCHKPREC - RESTART CHECKPOINT RECORD LAYOUT      *
+      *  WRITTEN EVERY UCTL-CHECKPOINT-INTERVAL RECORDS   *
+      *  SO A RERUN CAN REPOSITION THE INPUT FILE AND     *
+      *  RESUME ITS RUNNING COUNTS/TOTALS WHERE THE       *
+      *  FAILED RUN LEFT OFF. UCHKP-SEQUENCE-NUMBER IS THE*
+      *  PHYSICAL COUNT OF RECORDS READ FROM UTRAN-FILE AT*
+      *  CHECKPOINT TIME (NOT RECORDS PROCESSED), SO THE  *
+      *  SKIP-AHEAD REPOSITION LANDS BACK ON THE SAME     *
+      *  PHYSICAL RECORD EVEN WHEN REJECTS HAVE OCCURRED. *
+      *****************************************************
+       01  UCHKP-RECORD.
+           05  UCHKP-LAST-KEY              PIC X(10).
+           05  UCHKP-SEQUENCE-NUMBER       PIC 9(09).
+           05  UCHKP-RECORDS-PROCESSED     PIC 9(09).
+           05  UCHKP-RECORDS-REJECTED      PIC 9(09).
+           05  UCHKP-GROSS-DETAIL-COUNT    PIC 9(09).
+           05  UCHKP-AMOUNT-TOTAL          PIC S9(9)V99 COMP-3.
+           05  UCHKP-GROSS-AMOUNT-TOTAL    PIC S9(9)V99 COMP-3.
+           05  UCHKP-RECORDS-SKIPPED       PIC 9(09).
