@@ -0,0 +1,21 @@
+      *****************************************************
+      *  UTRANREC - DAILY TRANSACTION FILE RECORD LAYOUT  *
+      *  DETAIL RECORDS (UTRAN-REC-TYPE = 'D') CARRY ONE  *
+      *  TRANSACTION.  THE FEED ENDS WITH A SINGLE        *
+      *  TRAILER RECORD (UTRAN-REC-TYPE = 'T') SUPPLIED   *
+      *  BY THE UPSTREAM EXTRACT FOR RECONCILIATION.      *
+      *****************************************************
+       01  UTRAN-RECORD.
+           05  UTRAN-REC-TYPE              PIC X(01).
+               88  UTRAN-TYPE-DETAIL           VALUE 'D'.
+               88  UTRAN-TYPE-TRAILER          VALUE 'T'.
+           05  UTRAN-DETAIL-DATA.
+               10  UTRAN-KEY                  PIC X(10).
+               10  UTRAN-AMOUNT               PIC S9(9)V99 COMP-3.
+               10  UTRAN-EFF-DATE              PIC 9(08).
+               10  UTRAN-TYPE-CODE             PIC X(02).
+               10  FILLER                      PIC X(51).
+           05  UTRAN-TRAILER-DATA REDEFINES UTRAN-DETAIL-DATA.
+               10  UTRAN-TRLR-REC-COUNT        PIC 9(09).
+               10  UTRAN-TRLR-AMOUNT-TOTAL     PIC S9(9)V99 COMP-3.
+               10  FILLER                      PIC X(59).
