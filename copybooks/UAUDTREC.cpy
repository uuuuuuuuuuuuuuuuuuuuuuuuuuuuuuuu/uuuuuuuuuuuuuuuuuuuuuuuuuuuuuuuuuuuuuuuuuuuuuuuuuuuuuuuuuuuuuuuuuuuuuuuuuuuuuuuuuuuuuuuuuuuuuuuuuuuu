@@ -0,0 +1,20 @@
+      *****************************************************
+      *  UAUDTREC - JOB AUDIT TRAIL RECORD LAYOUT         *
+      *  ONE RECORD WRITTEN PER EXECUTION OF UUUUUUUUU.   *
+      *****************************************************
+       01  UAUDT-RECORD.
+           05  UAUDT-JOB-NAME              PIC X(08).
+           05  UAUDT-START-TIMESTAMP.
+               10  UAUDT-START-DATE            PIC 9(08).
+               10  UAUDT-START-TIME            PIC 9(08).
+           05  UAUDT-END-TIMESTAMP.
+               10  UAUDT-END-DATE              PIC 9(08).
+               10  UAUDT-END-TIME              PIC 9(08).
+           05  UAUDT-RECORDS-READ          PIC 9(09).
+           05  UAUDT-RECORDS-PROCESSED     PIC 9(09).
+           05  UAUDT-RECORDS-REJECTED      PIC 9(09).
+           05  UAUDT-COMPLETION-STATUS     PIC X(08).
+               88  UAUDT-STATUS-NORMAL         VALUE 'NORMAL'.
+               88  UAUDT-STATUS-OOBAL          VALUE 'OUTBAL'.
+               88  UAUDT-STATUS-ABEND          VALUE 'ABEND'.
+               88  UAUDT-STATUS-EDITFAIL       VALUE 'EDITFAIL'.
