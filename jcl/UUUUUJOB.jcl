@@ -0,0 +1,109 @@
+//UUUUUJOB JOB (ACCTNO),'UUUUUUUUU DAILY RUN',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* DAILY TRANSACTION PROCESSING FOR PROGRAM UUUUUUUUU.
+//*
+//* STEP005  PREALLOC  - PGM=IEFBR14 UTILITY STEP THAT PRE-ALLOCATES
+//*                       THE SUMRPT DATASET BEFORE STEP010/STEP020
+//*                       RUN AT ALL, SO STEP030's SYSUT1 DD BELOW
+//*                       ALWAYS FINDS SOMETHING TO COPY EVEN IF
+//*                       STEP010 FAILS OUTRIGHT AND STEP020 NEVER
+//*                       EXECUTES.
+//* STEP010  VALIDATE  - EDIT-ONLY PASS (PARM='VALIDATE'). WRITES
+//*                       THE REJECT FILE AND ERROR REPORT AND SETS
+//*                       RC=4 IF ANY RECORDS FAILED EDIT, RC=16 IF
+//*                       THE STEP ITSELF COULD NOT RUN (E.G. A DD
+//*                       FAILED TO OPEN). DOES NOT WRITE CHECKPOINTS,
+//*                       EXTRACT, OR AUDIT DATA.
+//* STEP020  PROCESS   - FULL RUN. RE-EDITS, PROCESSES, CHECKPOINTS,
+//*                       EXTRACTS, AND RECONCILES AGAINST THE
+//*                       UPSTREAM TRAILER RECORD IN ONE PASS (THE
+//*                       SEQUENTIAL INPUT FILE CAN ONLY BE READ
+//*                       ONCE PER STEP, SO RECONCILIATION IS
+//*                       PERFORMED HERE RATHER THAN AS A SEPARATE
+//*                       RE-READ OF THE FEED). SETS RC=16 IF THE
+//*                       RUN IS OUT OF BALANCE. SKIPPED IF STEP010
+//*                       FAILED OUTRIGHT (RC>8).
+//* STEP030  RECON     - REPORT-DISTRIBUTION STEP. COPIES THE
+//*                       SUMMARY REPORT (WHICH CARRIES THE
+//*                       RECONCILIATION MESSAGE FROM STEP020) TO
+//*                       OPERATIONS. RUNS EVEN IF A PRIOR STEP
+//*                       FAILED SO THE OUT-OF-BALANCE MESSAGE IS
+//*                       ALWAYS DELIVERED - WHICH IS WHY STEP005
+//*                       ABOVE GUARANTEES ITS SYSUT1 DATASET EXISTS.
+//*
+//* RESTART: IF STEP020 ABENDS OR RUNS OUT OF BATCH WINDOW PARTWAY
+//* THROUGH A LARGE FILE, RESUBMIT WITH RESTART=STEP020 ON THE JOB
+//* CARD AND CHANGE STEP020's PARM BELOW FROM '' TO 'RESTART' - the
+//* PROGRAM WILL REPOSITION TO THE LAST CHECKPOINT ON UCHKP-IN-FILE
+//* (DD CHKPIN) INSTEAD OF REPROCESSING THE WHOLE FILE.
+//*
+//* PROGRAM-ID uuuuuuuuu IS 9 CHARACTERS, ONE OVER THE 8-CHARACTER
+//* PDS/PDSE MEMBER-NAME LIMIT, SO THE LOAD MODULE IS LINK-EDITED
+//* INTO LOADLIB UNDER THE 8-CHARACTER ALIAS UUUUUUUU. BOTH STEPS
+//* BELOW EXECUTE THE PROGRAM VIA THAT ALIAS, NOT THE PROGRAM-ID.
+//*--------------------------------------------------------------
+//STEP005  EXEC PGM=IEFBR14
+//*        DISP=MOD RATHER THAN NEW SO A DATASET LEFT OVER FROM A
+//*        PRIOR DAY'S RUN IS LEFT AS-IS (STEP020 OVERWRITES IT FROM
+//*        THE START WHEN IT ACTUALLY RUNS) INSTEAD OF FAILING THIS
+//*        STEP WITH A DUPLICATE-DATASET-NAME ALLOCATION ERROR.
+//SUMRPT   DD DISP=(MOD,CATLG,CATLG),
+//            DSN=PROD.UUUUUUUU.SUMRPT.DAILY,
+//            SPACE=(CYL,(2,2),RLSE)
+//*
+//STEP010  EXEC PGM=UUUUUUUU,PARM='VALIDATE'
+//STEPLIB  DD DISP=SHR,DSN=PROD.UUUUUUUU.LOADLIB
+//TRANIN   DD DISP=SHR,DSN=PROD.UUUUUUUU.TRANIN.DAILY
+//CTLCARD  DD DISP=SHR,DSN=PROD.UUUUUUUU.CTLCARD
+//CHKPOUT  DD DUMMY
+//CHKPIN   DD DUMMY
+//AUDITLOG DD DISP=MOD,DSN=PROD.UUUUUUUU.AUDITLOG
+//SUMRPT   DD SYSOUT=*
+//REJECTS  DD DISP=(NEW,CATLG,DELETE),
+//            DSN=PROD.UUUUUUUU.REJECTS.VALIDATE,
+//            SPACE=(CYL,(5,5),RLSE)
+//EDITRPT  DD SYSOUT=*
+//EXTRACT  DD DUMMY
+//*
+//STEP020  EXEC PGM=UUUUUUUU,PARM='',COND=(8,GT,STEP010)
+//STEPLIB  DD DISP=SHR,DSN=PROD.UUUUUUUU.LOADLIB
+//TRANIN   DD DISP=SHR,DSN=PROD.UUUUUUUU.TRANIN.DAILY
+//CTLCARD  DD DISP=SHR,DSN=PROD.UUUUUUUU.CTLCARD
+//*        CHKPOUT'S ABNORMAL DISPOSITION IS CATLG, NOT DELETE - IF
+//*        THIS STEP ABENDS PARTWAY THROUGH THE FILE (EXACTLY THE
+//*        CASE THE CHECKPOINT/RESTART LOGIC EXISTS FOR), THE
+//*        CHECKPOINT THIS RUN JUST WROTE MUST SURVIVE FOR THE
+//*        RESTARTED RUN'S CHKPIN (DD CHKPIN, G(0)) TO READ.
+//CHKPOUT  DD DISP=(NEW,CATLG,CATLG),
+//            DSN=PROD.UUUUUUUU.CHECKPOINT.G(+1),
+//            SPACE=(TRK,(5,5),RLSE)
+//CHKPIN   DD DISP=SHR,DSN=PROD.UUUUUUUU.CHECKPOINT.G(0)
+//AUDITLOG DD DISP=MOD,DSN=PROD.UUUUUUUU.AUDITLOG
+//*        DISP=MOD, NOT NEW - STEP005 ABOVE ALREADY ALLOCATED THIS
+//*        DATASET; COBOL'S OPEN OUTPUT IN 9300-PRINT-SUMMARY-REPORT
+//*        STILL OVERWRITES IT FROM THE START. CATLG ON BOTH NORMAL
+//*        AND ABNORMAL STEP END KEEPS TODAY'S PARTIAL REPORT AROUND
+//*        FOR STEP030 INSTEAD OF DELETING IT ON ABEND.
+//SUMRPT   DD DISP=(MOD,CATLG,CATLG),
+//            DSN=PROD.UUUUUUUU.SUMRPT.DAILY,
+//            SPACE=(CYL,(2,2),RLSE)
+//*        REJECTS/EXTRACT USE DISP=MOD (NOT NEW) SO A RESTARTED
+//*        STEP020 (PARM='RESTART') APPENDS TO THE SAME DATASET
+//*        INSTEAD OF RECREATING IT AND LOSING THE ORIGINAL RUN'S
+//*        PRE-CHECKPOINT ROWS; CATLG ON BOTH NORMAL AND ABNORMAL
+//*        STEP END KEEPS THE PARTIAL DATASET AROUND FOR A RESTART
+//*        TO EXTEND INSTEAD OF DELETING IT ON ABEND.
+//REJECTS  DD DISP=(MOD,CATLG,CATLG),
+//            DSN=PROD.UUUUUUUU.REJECTS.DAILY,
+//            SPACE=(CYL,(5,5),RLSE)
+//EDITRPT  DD SYSOUT=*
+//EXTRACT  DD DISP=(MOD,CATLG,CATLG),
+//            DSN=PROD.UUUUUUUU.EXTRACT.DAILY,
+//            SPACE=(CYL,(10,10),RLSE)
+//*
+//STEP030  EXEC PGM=IEBGENER,COND=EVEN
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DISP=SHR,DSN=PROD.UUUUUUUU.SUMRPT.DAILY
+//SYSUT2   DD SYSOUT=(*,,UUOPS)
